@@ -1,65 +1,795 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  PRESTAMO-FRANCES.
-       AUTHOR. Alvaro Calo. 
+       AUTHOR. Alvaro Calo.
        INSTALLATION. APRENDIENDO COBOL S.L.
        DATE-WRITTEN. 12/09/2020
-       DATE-COMPILED. 12/09/2020 
+       DATE-COMPILED. 12/09/2020
        SECURITY. NON-CONFIDENTIAL.
-       ENVIRONMENT DIVISION. 
-       DATA DIVISION. 
+      *----------------------------------------------------------*
+      * HISTORIAL DE MODIFICACIONES                               *
+      *----------------------------------------------------------*
+      * 09/08/2026 AC  Se anade el fichero maestro LOAN-MASTER    *
+      *                para persistir cada prestamo calculado.    *
+      * 09/08/2026 AC  Se anade el modo batch, que lee los        *
+      *                prestamos a calcular de BATCH-INPUT-FILE.  *
+      * 09/08/2026 AC  Se anade el informe impreso del cuadro de  *
+      *                amortizacion (PRINT-FILE), con cabecera,   *
+      *                salto de pagina y linea de totales.        *
+      * 09/08/2026 AC  Se amplian PRESTADO (con decimales) y      *
+      *                PLAZO-M (hasta 360 meses) para admitir     *
+      *                prestamos hipotecarios reales.             *
+      * 09/08/2026 AC  Se anade validacion de PRESTADO/INTERES/   *
+      *                PLAZO-M antes de calcular el prestamo.     *
+      * 09/08/2026 AC  La ultima cuota fuerza el capital vivo a   *
+      *                cero y se muestra el ajuste de redondeo.   *
+      * 09/08/2026 AC  Exportacion opcional del cuadro de         *
+      *                amortizacion a un fichero CSV por prestamo.*
+      * 09/08/2026 AC  Se anade el selector de sistema de         *
+      *                amortizacion (frances/aleman/americano).   *
+      * 09/08/2026 AC  Se anade la simulacion de amortizacion     *
+      *                anticipada, con recalculo de cuota o de    *
+      *                plazo restante.                            *
+      * 09/08/2026 AC  Se anade el log de auditoria (PRESTAUD),   *
+      *                con una linea por cada prestamo calculado. *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LM-LOAN-ID
+               FILE STATUS IS LOAN-MASTER-STATUS.
+
+           SELECT BATCH-INPUT-FILE ASSIGN TO "PRESTBAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-INPUT-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO "PRESTIMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRINT-FILE-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO DYNAMIC WS-CSV-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "PRESTAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-MASTER-FILE.
+       01  LOAN-MASTER-RECORD.
+           05  LM-LOAN-ID              PIC 9(14).
+           05  LM-PRESTADO             PIC 9(07)V99.
+           05  LM-INTERES              PIC 99V99.
+           05  LM-PLAZO-M              PIC 999.
+           05  LM-MENSUAL              PIC 9(07)V99.
+           05  LM-FECHA-ALTA           PIC 9(08).
+           05  LM-METODO               PIC X(01).
+           05  FILLER                  PIC X(19).
+
+       FD  BATCH-INPUT-FILE.
+       01  BATCH-INPUT-RECORD.
+           05  BI-PRESTADO             PIC 9(07)V99.
+           05  BI-INTERES              PIC 99V99.
+           05  BI-PLAZO-M              PIC 999.
+
+       FD  PRINT-FILE.
+       01  PRINT-RECORD                PIC X(80).
+
+       FD  CSV-FILE.
+       01  CSV-RECORD                  PIC X(80).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD            PIC X(80).
+
        LOCAL-STORAGE SECTION.
-       01 PRESTADO PIC 9999.
-       01 INTERES PIC 99V99.
-       01 INTERES-MES PIC 9V999999999.
-       01 PLAZO-M PIC 99.
-       01 NUM PIC 9V999999999.
-       01 DEN PIC 9V999999999.
-       01 MENSUAL PIC 999V99.
-       01 PLAZO-ACT PIC 99.
-       01 CAP-AMORT PIC 9999V99.
-       01 CAP-VIVO PIC 9999V99.
-       01 CUOTA-PEND PIC 99.
-       01 CUOTA-INTE PIC 999V99.
-       01 CUOTA-AMOR PIC 999V99.
+       01  PRESTADO PIC 9(07)V99.
+       01  INTERES PIC 99V99.
+       01  INTERES-MES PIC 9V999999999.
+       01  PLAZO-M PIC 999.
+       01  NUM PIC 9V999999999.
+       01  DEN PIC 9V999999999.
+       01  MENSUAL PIC 9(07)V99.
+       01  PLAZO-ACT PIC 999.
+       01  CAP-AMORT PIC 9(07)V99.
+       01  CAP-VIVO PIC 9(07)V99.
+       01  CUOTA-PEND PIC 999.
+       01  CUOTA-INTE PIC 9(07)V99.
+       01  CUOTA-AMOR PIC 9(07)V99.
+       01  CUOTA-AMOR-FIJA PIC 9(07)V99.
+
+       01  LOAN-MASTER-STATUS         PIC XX.
+           88  LOAN-MASTER-OK         VALUE "00".
+       01  BATCH-INPUT-STATUS         PIC XX.
+           88  BATCH-INPUT-OK         VALUE "00".
+       01  WS-LOAN-ID                 PIC 9(14).
+       01  WS-FECHA-ALTA              PIC 9(08).
+       01  MODO-EJECUCION             PIC X.
+           88  MODO-ES-BATCH          VALUE "B" "b".
+       01  SW-FIN-BATCH               PIC X VALUE "N".
+           88  FIN-BATCH              VALUE "S".
+       01  PRINT-FILE-STATUS          PIC XX.
+           88  PRINT-FILE-OK          VALUE "00".
+       01  SW-DATOS-VALIDOS           PIC X VALUE "N".
+           88  DATOS-VALIDOS          VALUE "S".
+       01  INTERES-MAXIMO             PIC 99V99 VALUE 30,00.
+       01  CUOTA-AMOR-NAIVE           PIC S9(07)V99.
+       01  AJUSTE-REDONDEO            PIC S9(07)V99.
+       01  SW-EXPORTAR-CSV            PIC X VALUE "N".
+           88  EXPORTAR-CSV           VALUE "S" "s".
+       01  WS-CSV-FILENAME            PIC X(25).
+       01  CSV-FILE-STATUS            PIC XX.
+           88  CSV-FILE-OK            VALUE "00".
+       01  METODO-AMORTIZACION        PIC X VALUE "1".
+           88  METODO-FRANCES         VALUE "1".
+           88  METODO-ALEMAN          VALUE "2".
+           88  METODO-AMERICANO       VALUE "3".
+       01  SW-SIMULAR-EXTRA           PIC X VALUE "N".
+           88  SIMULAR-EXTRA          VALUE "S" "s".
+       01  SW-EXTRA-APLICADA          PIC X VALUE "N".
+           88  EXTRA-APLICADA         VALUE "S".
+       01  PLAZO-EXTRA                PIC 999.
+       01  IMPORTE-EXTRA              PIC 9(07)V99.
+       01  MODO-AJUSTE-EXTRA          PIC X.
+           88  AJUSTE-CUOTA           VALUE "C" "c".
+           88  AJUSTE-PLAZO           VALUE "P" "p".
+       01  PLAZO-RESTANTE             PIC 999.
+       01  AUDIT-LOG-STATUS           PIC XX.
+           88  AUDIT-LOG-OK           VALUE "00".
+
+       01  LINEA-AUDITORIA.
+           05  LA-FECHA               PIC 9(08).
+           05  FILLER                 PIC X VALUE ";".
+           05  LA-HORA                PIC 9(06).
+           05  FILLER                 PIC X VALUE ";".
+           05  LA-PRESTADO            PIC Z(06)9,99.
+           05  FILLER                 PIC X VALUE ";".
+           05  LA-INTERES             PIC Z9,99.
+           05  FILLER                 PIC X VALUE ";".
+           05  LA-PLAZO-M             PIC ZZZ9.
+           05  FILLER                 PIC X VALUE ";".
+           05  LA-MENSUAL             PIC Z(06)9,99.
+
+       01  CSV-CABECERA-LINE.
+           05  FILLER                 PIC X(40)
+               VALUE "PLAZO;CUOTA_INTERES;CUOTA_AMORTIZACION;".
+           05  FILLER                 PIC X(23)
+               VALUE "CAP_AMORTIZADO;CAP_VIVO".
+
+       01  CSV-DETALLE-LINE.
+           05  CSV-D-PLAZO            PIC ZZZ9.
+           05  FILLER                 PIC X VALUE ";".
+           05  CSV-D-CUOTA-INTE       PIC Z(06)9,99.
+           05  FILLER                 PIC X VALUE ";".
+           05  CSV-D-CUOTA-AMOR       PIC Z(06)9,99.
+           05  FILLER                 PIC X VALUE ";".
+           05  CSV-D-CAP-AMORT        PIC Z(06)9,99.
+           05  FILLER                 PIC X VALUE ";".
+           05  CSV-D-CAP-VIVO         PIC Z(06)9,99.
+
+      *----------------------------------------------------------*
+      * Control del informe impreso.                              *
+      *----------------------------------------------------------*
+       01  LINEAS-POR-PAGINA          PIC 99 VALUE 20.
+       01  LINEA-EN-PAGINA            PIC 99 VALUE 0.
+       01  NUM-PAGINA                 PIC 999 VALUE 0.
+       01  TOTAL-CUOTA-INTE           PIC 9(07)V99 VALUE 0.
+       01  TOTAL-CUOTA-AMOR           PIC 9(07)V99 VALUE 0.
+
+       01  LINEA-CABECERA-1.
+           05  FILLER                 PIC X(13) VALUE "PRESTAMO NUM:".
+           05  LC1-LOAN-ID            PIC 9(14).
+           05  FILLER                 PIC X(10) VALUE SPACES.
+           05  FILLER                 PIC X(08) VALUE "PAGINA: ".
+           05  LC1-PAGINA             PIC ZZ9.
+
+       01  LINEA-CABECERA-2.
+           05  FILLER                 PIC X(10) VALUE "PRESTADO: ".
+           05  LC2-PRESTADO           PIC Z(06)9,99.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  FILLER                 PIC X(10) VALUE "INTERES: ".
+           05  LC2-INTERES            PIC Z9,99.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  FILLER                 PIC X(08) VALUE "PLAZO: ".
+           05  LC2-PLAZO-M            PIC ZZZ9.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  FILLER                 PIC X(08) VALUE "CUOTA: ".
+           05  LC2-MENSUAL            PIC Z(06)9,99.
+
+       01  LINEA-CABECERA-COLS.
+           05  FILLER                 PIC X(08) VALUE "PLAZO".
+           05  FILLER                 PIC X(14) VALUE "CUOTA INT.".
+           05  FILLER                 PIC X(14) VALUE "CUOTA AMORT.".
+           05  FILLER                 PIC X(14) VALUE "CAP. AMORT.".
+           05  FILLER                 PIC X(14) VALUE "CAP. VIVO".
+
+       01  LINEA-DETALLE.
+           05  LD-PLAZO-ACT           PIC ZZZ9.
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  LD-CUOTA-INTE          PIC Z(06)9,99.
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  LD-CUOTA-AMOR          PIC Z(06)9,99.
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  LD-CAP-AMORT           PIC Z(06)9,99.
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  LD-CAP-VIVO            PIC Z(06)9,99.
+
+       01  LINEA-TOTALES.
+           05  FILLER                 PIC X(20) VALUE "TOTALES:".
+           05  FILLER                 PIC X(14) VALUE "CUOTA INT.".
+           05  LT-TOTAL-INTE          PIC Z(06)9,99.
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  FILLER                 PIC X(14) VALUE "CUOTA AMORT.".
+           05  LT-TOTAL-AMOR          PIC Z(06)9,99.
 
        PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-SELECCIONAR-MODO THRU 2000-EXIT.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * 1000-INICIALIZAR                                          *
+      * Abre los ficheros necesarios para la ejecucion.           *
+      *----------------------------------------------------------*
+       1000-INICIALIZAR.
            DISPLAY "Calculo de la cuota de un prestamo frances".
-           DISPLAY "Introduce la cantidad prestada".
+           OPEN I-O LOAN-MASTER-FILE.
+           IF NOT LOAN-MASTER-OK
+               CLOSE LOAN-MASTER-FILE
+               OPEN OUTPUT LOAN-MASTER-FILE
+               CLOSE LOAN-MASTER-FILE
+               OPEN I-O LOAN-MASTER-FILE
+           END-IF.
+           OPEN OUTPUT PRINT-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF NOT AUDIT-LOG-OK
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2000-SELECCIONAR-MODO                                     *
+      * Pregunta el modo de ejecucion y lo encamina a interactivo *
+      * o a batch.                                                *
+      *----------------------------------------------------------*
+       2000-SELECCIONAR-MODO.
+           DISPLAY "Modo de ejecucion: (I)nteractivo o (B)atch".
+           ACCEPT MODO-EJECUCION.
+           DISPLAY "Exportar el cuadro de amortizacion a CSV (S/N)".
+           ACCEPT SW-EXPORTAR-CSV.
+           DISPLAY "Sistema de amortizacion: (1) Frances (2) Aleman "
+                   "(3) Americano".
+           ACCEPT METODO-AMORTIZACION.
+           IF NOT METODO-FRANCES AND NOT METODO-ALEMAN
+                   AND NOT METODO-AMERICANO
+               DISPLAY "Opcion no reconocida, se usa el sistema "
+                       "frances por defecto"
+               MOVE "1" TO METODO-AMORTIZACION
+           END-IF.
+           IF MODO-ES-BATCH
+               PERFORM 3000-MODO-BATCH THRU 3000-EXIT
+           ELSE
+               PERFORM 5000-MODO-INTERACTIVO THRU 5000-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 3000-MODO-BATCH                                           *
+      * Recorre BATCH-INPUT-FILE calculando un prestamo por cada  *
+      * registro leido, para procesar una cartera completa sin    *
+      * intervencion manual.                                      *
+      *----------------------------------------------------------*
+       3000-MODO-BATCH.
+           OPEN INPUT BATCH-INPUT-FILE.
+           IF NOT BATCH-INPUT-OK
+               DISPLAY "No se pudo abrir el fichero de entrada "
+                       "de batch (PRESTBAT)"
+           ELSE
+               PERFORM 3100-LEER-REGISTRO-BATCH THRU 3100-EXIT
+                   UNTIL FIN-BATCH
+               CLOSE BATCH-INPUT-FILE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 3100-LEER-REGISTRO-BATCH                                  *
+      * Lee una solicitud de prestamo del fichero de batch y      *
+      * lanza el motor de calculo comun.                          *
+      *----------------------------------------------------------*
+       3100-LEER-REGISTRO-BATCH.
+           READ BATCH-INPUT-FILE
+               AT END
+                   SET FIN-BATCH TO TRUE
+               NOT AT END
+                   MOVE BI-PRESTADO TO PRESTADO
+                   MOVE BI-INTERES  TO INTERES
+                   MOVE BI-PLAZO-M  TO PLAZO-M
+                   PERFORM 5050-VALIDAR-ENTRADA THRU 5050-EXIT
+                   IF DATOS-VALIDOS
+                       PERFORM 5010-CALCULAR-PRESTAMO THRU 5010-EXIT
+                   ELSE
+                       DISPLAY "Aviso: registro de batch rechazado "
+                               "(PRESTADO=" BI-PRESTADO
+                               " INTERES=" BI-INTERES
+                               " PLAZO-M=" BI-PLAZO-M ")"
+                   END-IF
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 5000-MODO-INTERACTIVO                                     *
+      * Pide los datos del prestamo por pantalla y lanza el       *
+      * motor de calculo comun.                                   *
+      *----------------------------------------------------------*
+       5000-MODO-INTERACTIVO.
+           MOVE "N" TO SW-DATOS-VALIDOS.
+           PERFORM 5020-PEDIR-DATOS THRU 5020-EXIT
+               UNTIL DATOS-VALIDOS.
+           PERFORM 5010-CALCULAR-PRESTAMO THRU 5010-EXIT.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 5020-PEDIR-DATOS                                           *
+      * Pide PRESTADO/INTERES/PLAZO-M por pantalla y los valida,   *
+      * repitiendo la pregunta mientras los datos no sean validos. *
+      *----------------------------------------------------------*
+       5020-PEDIR-DATOS.
+           DISPLAY "Introduce la cantidad prestada (use coma para "
+                   "los centimos, por ejemplo 150000,50)".
            ACCEPT PRESTADO.
-           DISPLAY "Introduce el interes anual".
+           DISPLAY "Introduce el interes anual en % (por ejemplo 5 "
+                   "o 3,75)".
            ACCEPT INTERES.
+           DISPLAY "Introduce el plazo en meses (hasta 360)".
+           ACCEPT PLAZO-M.
+           PERFORM 5050-VALIDAR-ENTRADA THRU 5050-EXIT.
+           IF DATOS-VALIDOS
+               PERFORM 5060-PEDIR-AMORT-EXTRA THRU 5060-EXIT
+           END-IF.
+       5020-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 5060-PEDIR-AMORT-EXTRA                                     *
+      * Pregunta si se quiere simular un pago anticipado de        *
+      * capital a mitad del cuadro de amortizacion y, si es asi,   *
+      * en que plazo, por que importe y como se quiere ajustar el  *
+      * resto del cuadro (cuota reducida o plazo reducido).        *
+      *----------------------------------------------------------*
+       5060-PEDIR-AMORT-EXTRA.
+           DISPLAY "Simular una amortizacion anticipada (S/N)".
+           ACCEPT SW-SIMULAR-EXTRA.
+           IF SIMULAR-EXTRA
+               DISPLAY "Plazo en el que se realiza el pago "
+                       "anticipado (1 a " PLAZO-M ")"
+               ACCEPT PLAZO-EXTRA
+               DISPLAY "Importe de la amortizacion anticipada"
+               ACCEPT IMPORTE-EXTRA
+               DISPLAY "Tras el pago, recalcular (C)uota o "
+                       "(P)lazo restante"
+               ACCEPT MODO-AJUSTE-EXTRA
+               IF PLAZO-EXTRA = ZERO OR PLAZO-EXTRA >= PLAZO-M
+                       OR IMPORTE-EXTRA = ZERO
+                   DISPLAY "Aviso: datos de amortizacion "
+                           "anticipada no validos, se ignora "
+                           "la simulacion"
+                   MOVE "N" TO SW-SIMULAR-EXTRA
+               END-IF
+               IF NOT AJUSTE-CUOTA AND NOT AJUSTE-PLAZO
+                   MOVE "C" TO MODO-AJUSTE-EXTRA
+               END-IF
+           END-IF.
+       5060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 5010-CALCULAR-PRESTAMO                                    *
+      * Motor comun de calculo: a partir de PRESTADO/INTERES/     *
+      * PLAZO-M, obtiene la cuota, genera el cuadro de            *
+      * amortizacion y lo deja grabado en LOAN-MASTER.            *
+      *----------------------------------------------------------*
+       5010-CALCULAR-PRESTAMO.
+           ACCEPT WS-FECHA-ALTA FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-ALTA TO WS-LOAN-ID (1:8).
+           ACCEPT WS-LOAN-ID (9:6) FROM TIME.
            COMPUTE INTERES = INTERES/100.
            COMPUTE INTERES-MES = INTERES / 12.
-           DISPLAY "Introduce el plazo en meses".
-           ACCEPT PLAZO-M.
            DISPLAY "------------------------"
-           COMPUTE NUM = INTERES-MES * (1 + INTERES-MES) ** PLAZO-M.  
-           COMPUTE DEN = (1+INTERES-MES ) ** PLAZO-M - 1.
-           COMPUTE MENSUAL = PRESTADO * (NUM/DEN).
+      *----------------------------------------------------------*
+      * La cuota mostrada en la cabecera es la cuota fija del     *
+      * sistema frances, pero en el aleman y el americano la      *
+      * cuota varia en cada plazo; aqui se calcula la cuota del   *
+      * primer periodo, unicamente a efectos informativos.        *
+      *----------------------------------------------------------*
+           IF METODO-FRANCES
+               COMPUTE NUM = INTERES-MES * (1 + INTERES-MES) ** PLAZO-M
+               COMPUTE DEN = (1 + INTERES-MES) ** PLAZO-M - 1
+               COMPUTE MENSUAL ROUNDED = PRESTADO * (NUM/DEN)
+           END-IF.
+           IF METODO-ALEMAN
+               COMPUTE CUOTA-AMOR-FIJA ROUNDED = PRESTADO / PLAZO-M
+               COMPUTE MENSUAL ROUNDED =
+                   CUOTA-AMOR-FIJA + PRESTADO * INTERES-MES
+           END-IF.
+           IF METODO-AMERICANO
+               COMPUTE MENSUAL ROUNDED = PRESTADO * INTERES-MES
+           END-IF.
            DISPLAY "Cuota mensual: " MENSUAL.
            DISPLAY "------------------------"
            MOVE PRESTADO TO CAP-VIVO.
-           COMPUTE CUOTA-PEND = PLAZO-M. 
+           COMPUTE CUOTA-PEND = PLAZO-M.
            COMPUTE PLAZO-ACT = 0.
            COMPUTE CAP-AMORT = 0.
            COMPUTE CAP-VIVO = PRESTADO.
-           PERFORM UNTIL CUOTA-PEND = 0
-              COMPUTE PLAZO-ACT = PLAZO-ACT + 1
-              COMPUTE CUOTA-INTE = CAP-VIVO * INTERES-MES 
-              IF PLAZO-ACT = PLAZO-M THEN 
-                COMPUTE CUOTA-AMOR = CAP-VIVO
-              END-IF 
-              IF PLAZO-ACT NOT = PLAZO-M THEN  
-                COMPUTE CUOTA-AMOR = MENSUAL - CUOTA-INTE
-              END-IF 
-              COMPUTE CAP-AMORT = CAP-AMORT + CUOTA-AMOR
-              COMPUTE CAP-VIVO = CAP-VIVO - CUOTA-AMOR
-              DISPLAY "Plazo actual: " PLAZO-ACT 
-              DISPLAY "Cuota interes: " CUOTA-INTE 
-              DISPLAY "Cuota amortizacion: " CUOTA-AMOR 
-              DISPLAY "Capital amortizado: " CAP-AMORT
-              DISPLAY "Capital vivo: " CAP-VIVO
-              DISPLAY "------------------------" 
-              COMPUTE CUOTA-PEND = CUOTA-PEND - 1
-           END-PERFORM.
-           STOP RUN.
\ No newline at end of file
+           COMPUTE TOTAL-CUOTA-INTE = 0.
+           COMPUTE TOTAL-CUOTA-AMOR = 0.
+           COMPUTE LINEA-EN-PAGINA = 0.
+           MOVE "N" TO SW-EXTRA-APLICADA.
+           PERFORM 6000-IMPRIMIR-CABECERA THRU 6000-EXIT.
+           IF EXPORTAR-CSV
+               PERFORM 6300-ABRIR-CSV THRU 6300-EXIT
+           END-IF.
+           PERFORM 5100-CALCULAR-CUOTA THRU 5100-EXIT
+               UNTIL CUOTA-PEND = 0 OR CAP-VIVO = 0.
+           PERFORM 6900-IMPRIMIR-TOTALES THRU 6900-EXIT.
+           IF EXPORTAR-CSV
+               PERFORM 6390-CERRAR-CSV THRU 6390-EXIT
+           END-IF.
+           PERFORM 5900-GRABAR-PRESTAMO THRU 5900-EXIT.
+           PERFORM 5950-REGISTRAR-AUDITORIA THRU 5950-EXIT.
+       5010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 5050-VALIDAR-ENTRADA                                       *
+      * Comprueba que PRESTADO, INTERES y PLAZO-M tengan valores   *
+      * razonables antes de lanzar el calculo de amortizacion.     *
+      *----------------------------------------------------------*
+       5050-VALIDAR-ENTRADA.
+           MOVE "S" TO SW-DATOS-VALIDOS.
+           IF PRESTADO = ZERO
+               DISPLAY "Error: el importe prestado debe ser mayor "
+                       "que cero"
+               MOVE "N" TO SW-DATOS-VALIDOS
+           END-IF.
+           IF INTERES = ZERO
+               DISPLAY "Error: el interes anual debe ser mayor que "
+                       "cero"
+               MOVE "N" TO SW-DATOS-VALIDOS
+           END-IF.
+           IF INTERES > INTERES-MAXIMO
+               DISPLAY "Error: el interes anual parece excesivo "
+                       "(maximo admitido " INTERES-MAXIMO "%)"
+               MOVE "N" TO SW-DATOS-VALIDOS
+           END-IF.
+           IF PLAZO-M = ZERO
+               DISPLAY "Error: el plazo en meses debe ser mayor que "
+                       "cero"
+               MOVE "N" TO SW-DATOS-VALIDOS
+           END-IF.
+       5050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 5100-CALCULAR-CUOTA                                       *
+      * Calcula una cuota del cuadro de amortizacion.             *
+      *----------------------------------------------------------*
+       5100-CALCULAR-CUOTA.
+           COMPUTE PLAZO-ACT = PLAZO-ACT + 1
+           COMPUTE CUOTA-INTE ROUNDED = CAP-VIVO * INTERES-MES
+           IF METODO-FRANCES
+               PERFORM 5110-CUOTA-FRANCES THRU 5110-EXIT
+           END-IF
+           IF METODO-ALEMAN
+               PERFORM 5120-CUOTA-ALEMAN THRU 5120-EXIT
+           END-IF
+           IF METODO-AMERICANO
+               PERFORM 5130-CUOTA-AMERICANO THRU 5130-EXIT
+           END-IF
+           COMPUTE CAP-AMORT = CAP-AMORT + CUOTA-AMOR
+           COMPUTE CAP-VIVO = CAP-VIVO - CUOTA-AMOR
+           IF SIMULAR-EXTRA AND NOT EXTRA-APLICADA
+                   AND PLAZO-ACT = PLAZO-EXTRA AND CAP-VIVO > 0
+               PERFORM 5140-APLICAR-EXTRA THRU 5140-EXIT
+           END-IF
+           DISPLAY "Plazo actual: " PLAZO-ACT
+           DISPLAY "Cuota interes: " CUOTA-INTE
+           DISPLAY "Cuota amortizacion: " CUOTA-AMOR
+           DISPLAY "Capital amortizado: " CAP-AMORT
+           DISPLAY "Capital vivo: " CAP-VIVO
+           DISPLAY "------------------------"
+           PERFORM 6100-IMPRIMIR-DETALLE THRU 6100-EXIT
+           IF EXPORTAR-CSV
+               PERFORM 6310-ESCRIBIR-CSV THRU 6310-EXIT
+           END-IF
+           COMPUTE CUOTA-PEND = CUOTA-PEND - 1.
+       5100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 5110-CUOTA-FRANCES                                         *
+      * Sistema frances: cuota total constante (MENSUAL); la        *
+      * ultima cuota fuerza el capital vivo a cero.                 *
+      *----------------------------------------------------------*
+       5110-CUOTA-FRANCES.
+           IF PLAZO-ACT = PLAZO-M
+                   OR (EXTRA-APLICADA AND AJUSTE-PLAZO
+                       AND (MENSUAL - CUOTA-INTE) >= CAP-VIVO)
+               COMPUTE CUOTA-AMOR-NAIVE ROUNDED = MENSUAL - CUOTA-INTE
+               COMPUTE CUOTA-AMOR = CAP-VIVO
+               COMPUTE AJUSTE-REDONDEO = CUOTA-AMOR - CUOTA-AMOR-NAIVE
+               DISPLAY "Ajuste de redondeo: " AJUSTE-REDONDEO
+           ELSE
+               COMPUTE CUOTA-AMOR ROUNDED = MENSUAL - CUOTA-INTE
+           END-IF.
+       5110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 5120-CUOTA-ALEMAN                                          *
+      * Sistema aleman: amortizacion de capital constante          *
+      * (CUOTA-AMOR-FIJA), la cuota total decrece cada plazo; la    *
+      * ultima cuota fuerza el capital vivo a cero.                 *
+      *----------------------------------------------------------*
+       5120-CUOTA-ALEMAN.
+           IF PLAZO-ACT = PLAZO-M
+                   OR (EXTRA-APLICADA AND AJUSTE-PLAZO
+                       AND CUOTA-AMOR-FIJA >= CAP-VIVO)
+               COMPUTE CUOTA-AMOR-NAIVE ROUNDED = CUOTA-AMOR-FIJA
+               COMPUTE CUOTA-AMOR = CAP-VIVO
+               COMPUTE AJUSTE-REDONDEO = CUOTA-AMOR - CUOTA-AMOR-NAIVE
+               DISPLAY "Ajuste de redondeo: " AJUSTE-REDONDEO
+           ELSE
+               COMPUTE CUOTA-AMOR = CUOTA-AMOR-FIJA
+           END-IF.
+       5120-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 5130-CUOTA-AMERICANO                                       *
+      * Sistema americano: solo intereses en cada plazo y          *
+      * devolucion del capital integro (bullet) en el ultimo.      *
+      * No es un ajuste de redondeo, asi que no se muestra la      *
+      * linea de ajuste en este sistema.                           *
+      *----------------------------------------------------------*
+       5130-CUOTA-AMERICANO.
+           IF PLAZO-ACT = PLAZO-M
+               COMPUTE CUOTA-AMOR = CAP-VIVO
+           ELSE
+               COMPUTE CUOTA-AMOR = 0
+           END-IF.
+       5130-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 5140-APLICAR-EXTRA                                         *
+      * Aplica el pago anticipado de capital contra CAP-VIVO en    *
+      * el plazo solicitado y, segun MODO-AJUSTE-EXTRA, recalcula  *
+      * la cuota de los plazos restantes (AJUSTE-CUOTA) o deja que *
+      * el plazo se acorte de forma natural manteniendo la cuota   *
+      * (AJUSTE-PLAZO).                                            *
+      *----------------------------------------------------------*
+       5140-APLICAR-EXTRA.
+           IF IMPORTE-EXTRA > CAP-VIVO
+               MOVE CAP-VIVO TO IMPORTE-EXTRA
+           END-IF.
+           COMPUTE CAP-VIVO = CAP-VIVO - IMPORTE-EXTRA.
+           COMPUTE CAP-AMORT = CAP-AMORT + IMPORTE-EXTRA.
+           SET EXTRA-APLICADA TO TRUE.
+           DISPLAY "Amortizacion anticipada aplicada: " IMPORTE-EXTRA.
+           DISPLAY "Nuevo capital vivo: " CAP-VIVO.
+           COMPUTE PLAZO-RESTANTE = PLAZO-M - PLAZO-ACT.
+           IF PLAZO-RESTANTE > 0 AND CAP-VIVO > 0 AND AJUSTE-CUOTA
+               PERFORM 5150-RECALCULAR-CUOTA THRU 5150-EXIT
+           END-IF.
+       5140-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 5150-RECALCULAR-CUOTA                                      *
+      * Recalcula la cuota (o la cuota de amortizacion fija, en    *
+      * el sistema aleman) para los plazos restantes, sobre el     *
+      * capital vivo ya reducido por el pago anticipado.           *
+      *----------------------------------------------------------*
+       5150-RECALCULAR-CUOTA.
+           IF METODO-FRANCES
+               COMPUTE NUM =
+                   INTERES-MES * (1 + INTERES-MES) ** PLAZO-RESTANTE
+               COMPUTE DEN =
+                   (1 + INTERES-MES) ** PLAZO-RESTANTE - 1
+               COMPUTE MENSUAL ROUNDED = CAP-VIVO * (NUM/DEN)
+               DISPLAY "Nueva cuota para los plazos restantes: "
+                       MENSUAL
+           END-IF.
+           IF METODO-ALEMAN
+               COMPUTE CUOTA-AMOR-FIJA ROUNDED =
+                   CAP-VIVO / PLAZO-RESTANTE
+               DISPLAY "Nueva amortizacion fija para los plazos "
+                       "restantes: " CUOTA-AMOR-FIJA
+           END-IF.
+           IF METODO-AMERICANO
+               COMPUTE MENSUAL ROUNDED = CAP-VIVO * INTERES-MES
+               DISPLAY "Nueva cuota de intereses para los plazos "
+                       "restantes: " MENSUAL
+           END-IF.
+       5150-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 5900-GRABAR-PRESTAMO                                      *
+      * Da de alta el prestamo calculado en LOAN-MASTER, con un   *
+      * identificador basado en la fecha y hora de alta.          *
+      *----------------------------------------------------------*
+       5900-GRABAR-PRESTAMO.
+           MOVE WS-LOAN-ID          TO LM-LOAN-ID.
+           MOVE PRESTADO            TO LM-PRESTADO.
+           MOVE INTERES             TO LM-INTERES.
+           MOVE PLAZO-M             TO LM-PLAZO-M.
+           MOVE MENSUAL             TO LM-MENSUAL.
+           MOVE WS-FECHA-ALTA       TO LM-FECHA-ALTA.
+           MOVE METODO-AMORTIZACION TO LM-METODO.
+           WRITE LOAN-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "Aviso: no se pudo grabar el prestamo "
+                           LM-LOAN-ID " en LOAN-MASTER"
+           END-WRITE.
+       5900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 5950-REGISTRAR-AUDITORIA                                   *
+      * Anade una linea al log de auditoria (PRESTAUD) con la      *
+      * fecha/hora y los datos de entrada y salida del prestamo,   *
+      * para poder resolver reclamaciones sobre lo calculado.      *
+      *----------------------------------------------------------*
+       5950-REGISTRAR-AUDITORIA.
+           MOVE WS-FECHA-ALTA        TO LA-FECHA.
+           MOVE WS-LOAN-ID (9:6)     TO LA-HORA.
+           MOVE PRESTADO             TO LA-PRESTADO.
+           MOVE INTERES              TO LA-INTERES.
+           MOVE PLAZO-M              TO LA-PLAZO-M.
+           MOVE MENSUAL              TO LA-MENSUAL.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           MOVE LINEA-AUDITORIA TO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+       5950-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 6000-IMPRIMIR-CABECERA                                     *
+      * Escribe en PRINT-FILE el bloque de cabecera del prestamo   *
+      * (identificador, PRESTADO, INTERES, PLAZO-M, MENSUAL) y la  *
+      * linea de titulos de columna.                               *
+      *----------------------------------------------------------*
+       6000-IMPRIMIR-CABECERA.
+           COMPUTE NUM-PAGINA = NUM-PAGINA + 1.
+           MOVE WS-LOAN-ID        TO LC1-LOAN-ID.
+           MOVE NUM-PAGINA        TO LC1-PAGINA.
+           MOVE PRESTADO          TO LC2-PRESTADO.
+           MOVE INTERES           TO LC2-INTERES.
+           MOVE PLAZO-M           TO LC2-PLAZO-M.
+           MOVE MENSUAL           TO LC2-MENSUAL.
+           WRITE PRINT-RECORD FROM LINEA-CABECERA-1.
+           WRITE PRINT-RECORD FROM LINEA-CABECERA-2.
+           MOVE SPACES TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+           WRITE PRINT-RECORD FROM LINEA-CABECERA-COLS.
+           COMPUTE LINEA-EN-PAGINA = 0.
+       6000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 6100-IMPRIMIR-DETALLE                                      *
+      * Escribe una linea del cuadro de amortizacion en PRINT-FILE *
+      * y controla el salto de pagina cada LINEAS-POR-PAGINA       *
+      * cuotas.                                                    *
+      *----------------------------------------------------------*
+       6100-IMPRIMIR-DETALLE.
+           MOVE PLAZO-ACT         TO LD-PLAZO-ACT.
+           MOVE CUOTA-INTE        TO LD-CUOTA-INTE.
+           MOVE CUOTA-AMOR        TO LD-CUOTA-AMOR.
+           MOVE CAP-AMORT         TO LD-CAP-AMORT.
+           MOVE CAP-VIVO          TO LD-CAP-VIVO.
+           WRITE PRINT-RECORD FROM LINEA-DETALLE.
+           COMPUTE TOTAL-CUOTA-INTE = TOTAL-CUOTA-INTE + CUOTA-INTE.
+           COMPUTE TOTAL-CUOTA-AMOR = TOTAL-CUOTA-AMOR + CUOTA-AMOR.
+           COMPUTE LINEA-EN-PAGINA = LINEA-EN-PAGINA + 1.
+           IF LINEA-EN-PAGINA >= LINEAS-POR-PAGINA
+               AND PLAZO-ACT NOT = PLAZO-M
+               PERFORM 6200-SALTO-PAGINA THRU 6200-EXIT
+           END-IF.
+       6100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 6200-SALTO-PAGINA                                          *
+      * Fuerza un salto de pagina y repite la cabecera del         *
+      * prestamo en la pagina siguiente.                           *
+      *----------------------------------------------------------*
+       6200-SALTO-PAGINA.
+           MOVE SPACES TO PRINT-RECORD.
+           WRITE PRINT-RECORD BEFORE ADVANCING PAGE.
+           PERFORM 6000-IMPRIMIR-CABECERA THRU 6000-EXIT.
+       6200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 6900-IMPRIMIR-TOTALES                                      *
+      * Escribe la linea de totales al final del cuadro de         *
+      * amortizacion de un prestamo.                               *
+      *----------------------------------------------------------*
+       6900-IMPRIMIR-TOTALES.
+           MOVE TOTAL-CUOTA-INTE TO LT-TOTAL-INTE.
+           MOVE TOTAL-CUOTA-AMOR TO LT-TOTAL-AMOR.
+           MOVE SPACES TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+           WRITE PRINT-RECORD FROM LINEA-TOTALES.
+       6900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 6300-ABRIR-CSV                                             *
+      * Construye el nombre del fichero CSV del prestamo (uno por *
+      * prestamo) y escribe la linea de cabecera.                  *
+      *----------------------------------------------------------*
+       6300-ABRIR-CSV.
+           STRING "PREST" WS-LOAN-ID ".CSV"
+               DELIMITED BY SIZE INTO WS-CSV-FILENAME.
+           OPEN OUTPUT CSV-FILE.
+           MOVE SPACES TO CSV-RECORD.
+           MOVE CSV-CABECERA-LINE TO CSV-RECORD.
+           WRITE CSV-RECORD.
+       6300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 6310-ESCRIBIR-CSV                                          *
+      * Escribe una linea del cuadro de amortizacion en el CSV.   *
+      *----------------------------------------------------------*
+       6310-ESCRIBIR-CSV.
+           MOVE PLAZO-ACT  TO CSV-D-PLAZO.
+           MOVE CUOTA-INTE TO CSV-D-CUOTA-INTE.
+           MOVE CUOTA-AMOR TO CSV-D-CUOTA-AMOR.
+           MOVE CAP-AMORT  TO CSV-D-CAP-AMORT.
+           MOVE CAP-VIVO   TO CSV-D-CAP-VIVO.
+           MOVE SPACES TO CSV-RECORD.
+           MOVE CSV-DETALLE-LINE TO CSV-RECORD.
+           WRITE CSV-RECORD.
+       6310-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 6390-CERRAR-CSV                                            *
+      * Cierra el fichero CSV del prestamo actual.                *
+      *----------------------------------------------------------*
+       6390-CERRAR-CSV.
+           CLOSE CSV-FILE.
+       6390-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 9000-FINALIZAR                                            *
+      * Cierra los ficheros abiertos durante la ejecucion.        *
+      *----------------------------------------------------------*
+       9000-FINALIZAR.
+           CLOSE LOAN-MASTER-FILE.
+           CLOSE PRINT-FILE.
+           CLOSE AUDIT-LOG-FILE.
+       9000-EXIT.
+           EXIT.
